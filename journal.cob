@@ -16,7 +16,10 @@
                                       ACCESS       DYNAMIC
                                       RECORD KEY   JRNDK
                                       FILE STATUS  RETJRN.
-      ****************************************************************   
+           SELECT PRT-FILE            ASSIGN       "./JRNPRT.TXT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS  RETPRT.
+      ****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD   JRN-MASTER
@@ -24,47 +27,21 @@
             LABEL  RECORDS            ARE  STANDARD
             DATA   RECORD             IS   JRND.
       *Journal File Descriptor
-       01          JRND.
-           05      JRNDK              PIC  X(10).
-           05      JRNDD              PIC  X(1274).
+           COPY    JRNREC.
+       FD   PRT-FILE
+            LABEL  RECORDS            ARE  STANDARD
+            DATA   RECORD             IS   PRT-LINE.
+       01          PRT-LINE           PIC  X(80).
        WORKING-STORAGE SECTION.
       *Journal Data Record
-       01          JRN.
-           05      JRNKEY.
-             10    JRNKYEAR           PIC  X(04).
-             10    JRNKMONTH          PIC  X(02).
-             10    JRNKDAY            PIC  X(02).
-             10    JRNKPAGE           PIC  X(02).
-           05      JRNDATA.
-             10    JRNUDATE.
-               15  JRNUCC             PIC  X(02).
-               15  JRNUYY             PIC  X(02).
-               15  JRNUMM             PIC  X(02).
-               15  JRNUDD             PIC  X(02).
-             10    JRNUTIME.
-               15  JRNUHR             PIC  X(02).
-               15  JRNUMN             PIC  X(02). 
-               15  JRNUSC             PIC  X(02).
-             10    JRNUUSR            PIC  X(10).
-             10    JRNLINE1           PIC  X(78).
-             10    JRNLINE2           PIC  X(78).
-             10    JRNLINE3           PIC  X(78).
-             10    JRNLINE4           PIC  X(78).
-             10    JRNLINE5           PIC  X(78).
-             10    JRNLINE6           PIC  X(78).
-             10    JRNLINE7           PIC  X(78).
-             10    JRNLINE8           PIC  X(78).
-             10    JRNLINE9           PIC  X(78).
-             10    JRNLINE10          PIC  X(78).
-             10    JRNLINE11          PIC  X(78).
-             10    JRNLINE12          PIC  X(78).
-             10    JRNLINE13          PIC  X(78).
-             10    JRNLINE14          PIC  X(78).
-             10    JRNLINE15          PIC  X(78).
-             10    JRNLINE16          PIC  X(78).
+           COPY    JRNFLD.
       *File Return Codes
        01          RET.
            05      RETJRN             PIC  X(02).
+           05      RETPRT             PIC  X(02).
+      *Logged On Operator
+       01          OPERATOR-ID.
+           05      OPR-ID             PIC  X(10).
       *Colors
        01          COLORS.
            05      BLACK              PIC 9  VALUE 0.
@@ -136,6 +113,7 @@
           05       PT-MONTH           PIC  X(02).
           05       PT-DAY             PIC  X(02).
           05       PT-PAGE            PIC  X(02).
+          05       PT-USR             PIC  X(10).
           05       PT-LN1             PIC  X(78).
           05       PT-LN2             PIC  X(78).
           05       PT-LN3             PIC  X(78).
@@ -164,6 +142,65 @@
           05       OLDKMONTH          PIC  X(02).
           05       OLDKDAY            PIC  X(02).
           05       OLDKPAGE           PIC  X(02).
+      *Browse List
+       01          BR-TABLE.
+           05       BR-ROW             OCCURS 15 TIMES.
+             10      BR-KEY            PIC  X(10).
+             10      BR-PREVIEW        PIC  X(40).
+       01          BR-CONTROLS.
+           05       BR-COUNT           PIC  9(02) VALUE 0.
+           05       BR-IX              PIC  9(02) VALUE 0.
+           05       BR-SEL             PIC  9(02) VALUE 0.
+           05       BR-TOP-KEY         PIC  X(10).
+           05       BR-NEXT-KEY        PIC  X(10).
+           05       BR-HAS-NEXT        PIC  X(01) VALUE 'N'.
+             88      BR-MORE                       VALUE 'Y'.
+           05       BR-STACK-PTR       PIC  9(02) VALUE 0.
+           05       BR-MSG             PIC  X(50).
+       01          BR-STACK.
+           05       BR-STACK-ROW       OCCURS 50 TIMES
+                                       PIC  X(10).
+      *Key Validation
+       01          VK-SWITCHES.
+           05       VK-VALID           PIC  X(01) VALUE 'Y'.
+             88      VK-IS-VALID                   VALUE 'Y'.
+       01          VK-FIELDS.
+           05       VK-YEAR-NUM        PIC  9(04).
+           05       VK-MONTH-NUM       PIC  9(02).
+           05       VK-DAY-NUM         PIC  9(02).
+           05       VK-PAGE-NUM        PIC  9(02).
+           05       VK-DAYS-IN-MONTH   PIC  9(02).
+           05       VK-DIVISOR         PIC  9(04).
+           05       VK-QUOTIENT        PIC  9(04).
+           05       VK-REM4            PIC  9(04).
+           05       VK-REM100          PIC  9(04).
+           05       VK-REM400          PIC  9(04).
+      *Delete Confirmation
+       01          DEL-PENDING          PIC  X(01) VALUE 'N'.
+             88     DEL-IS-PENDING                  VALUE 'Y'.
+      *Keyword Search
+       01          SRCH-CONTROLS.
+           05       SRCH-TEXT          PIC  X(30).
+           05       SRCH-YEAR          PIC  X(04).
+           05       SRCH-LEN           PIC  9(04) VALUE 0.
+           05       SRCH-POS           PIC  9(04) VALUE 0.
+           05       SRCH-MAXPOS        PIC  9(04) VALUE 0.
+           05       SRCH-TEMP          PIC  9(04) VALUE 0.
+           05       SRCH-LSTART        PIC  9(04) VALUE 0.
+           05       SRCH-IX            PIC  9(04) VALUE 0.
+           05       SRCH-LINE-NO       PIC  9(02) VALUE 0.
+           05       SRCH-FOUND         PIC  X(01) VALUE 'N'.
+             88      SRCH-IS-FOUND                  VALUE 'Y'.
+           05       SRCH-MSG           PIC  X(50).
+      *Page-Full Rollover
+       01          RO-FIELDS.
+           05       RO-PAGE-NUM        PIC  9(02).
+           05       RO-PAGE-CALC       PIC  9(03).
+           05       RO-NEXT-PAGE       PIC  X(02).
+           05       RO-WAS-FULL        PIC  X(01) VALUE 'N'.
+             88      RO-IS-WAS-FULL                 VALUE 'Y'.
+           05       RO-FULL-SW         PIC  X(01) VALUE 'N'.
+             88      RO-IS-FULL                     VALUE 'Y'.
       ****************************************************************
        SCREEN SECTION.
         01         CLEAR-SCREEN.
@@ -208,6 +245,14 @@
                    FOREGROUND-COLOR IS GREEN
                    PIC X(02) TO PT-PAGE
                    FROM PT-PAGE.
+          05       VALUE "User:"
+                   LINE 02 COL 55
+                   FOREGROUND-COLOR IS BLUE.
+          05       PANEL-USER
+                   LINE 02 COL 61
+                   FOREGROUND-COLOR IS GREEN
+                   PIC X(10)
+                   FROM PT-USR.
           05       VALUE "_______________________________"
                    LINE 03 COL 01
                    FOREGROUND-COLOR IS BLUE.
@@ -263,14 +308,14 @@
                    LINE 12 COL 02
                    UNDERLINE
                    FOREGROUND-COLOR IS GREEN
-                   PIC X(78) TO PT-LN7
-                   FROM PT-LN7.
+                   PIC X(78) TO PT-LN8
+                   FROM PT-LN8.
           05       PANEL-LN9
                    LINE 13 COL 02
                    UNDERLINE
                    FOREGROUND-COLOR IS GREEN
-                   PIC X(78) TO PT-LN8
-                   FROM PT-LN8.
+                   PIC X(78) TO PT-LN9
+                   FROM PT-LN9.
           05       PANEL-LN10
                    LINE 14 COL 02
                    UNDERLINE
@@ -317,6 +362,22 @@
                    FOREGROUND-COLOR IS BLACK
                    BACKGROUND-COLOR IS WHITE
                    LINE 23 COL 10.
+          05       VALUE "F5=Browse"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 20.
+          05       VALUE "F6=Delete"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 30.
+          05       VALUE "F7=Search"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 40.
+          05       VALUE "F8=Print"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 50.
           05       VALUE "F12=Esc"
                    FOREGROUND-COLOR IS BLACK
                    BACKGROUND-COLOR IS WHITE
@@ -369,15 +430,344 @@
                    FOREGROUND-COLOR IS HI-WHITE
                    FROM CRSPOSY
                    LINE 24 COL 78.
+        01         BROWSE-PANEL.
+          05       VALUE "Browse Journal Pages"
+                   LINE 01 COL 30
+                   FOREGROUND-COLOR IS HI-WHITE.
+          05       VALUE "No   Date        Pg  First Line"
+                   LINE 03 COL 02
+                   FOREGROUND-COLOR IS BLUE.
+          05       BROWSE-ROW-01
+                   LINE 05 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(01).
+          05       BROWSE-PV-01
+                   LINE 05 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(01).
+          05       BROWSE-ROW-02
+                   LINE 06 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(02).
+          05       BROWSE-PV-02
+                   LINE 06 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(02).
+          05       BROWSE-ROW-03
+                   LINE 07 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(03).
+          05       BROWSE-PV-03
+                   LINE 07 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(03).
+          05       BROWSE-ROW-04
+                   LINE 08 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(04).
+          05       BROWSE-PV-04
+                   LINE 08 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(04).
+          05       BROWSE-ROW-05
+                   LINE 09 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(05).
+          05       BROWSE-PV-05
+                   LINE 09 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(05).
+          05       BROWSE-ROW-06
+                   LINE 10 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(06).
+          05       BROWSE-PV-06
+                   LINE 10 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(06).
+          05       BROWSE-ROW-07
+                   LINE 11 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(07).
+          05       BROWSE-PV-07
+                   LINE 11 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(07).
+          05       BROWSE-ROW-08
+                   LINE 12 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(08).
+          05       BROWSE-PV-08
+                   LINE 12 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(08).
+          05       BROWSE-ROW-09
+                   LINE 13 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(09).
+          05       BROWSE-PV-09
+                   LINE 13 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(09).
+          05       BROWSE-ROW-10
+                   LINE 14 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(10).
+          05       BROWSE-PV-10
+                   LINE 14 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(10).
+          05       BROWSE-ROW-11
+                   LINE 15 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(11).
+          05       BROWSE-PV-11
+                   LINE 15 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(11).
+          05       BROWSE-ROW-12
+                   LINE 16 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(12).
+          05       BROWSE-PV-12
+                   LINE 16 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(12).
+          05       BROWSE-ROW-13
+                   LINE 17 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(13).
+          05       BROWSE-PV-13
+                   LINE 17 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(13).
+          05       BROWSE-ROW-14
+                   LINE 18 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(14).
+          05       BROWSE-PV-14
+                   LINE 18 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(14).
+          05       BROWSE-ROW-15
+                   LINE 19 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(15).
+          05       BROWSE-PV-15
+                   LINE 19 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(15).
+          05       VALUE "Select No:"
+                   LINE 21 COL 02
+                   FOREGROUND-COLOR IS BLUE.
+          05       BROWSE-SEL
+                   LINE 21 COL 13
+                   UNDERLINE
+                   FOREGROUND-COLOR IS GREEN
+                   PIC 9(02) TO BR-SEL
+                   FROM BR-SEL.
+          05       VALUE "F6=Fwd"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 10.
+          05       VALUE "F7=Back"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 20.
+          05       VALUE "F3=Return"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 30.
+          05       BROWSE-MSG
+                   FOREGROUND-COLOR IS HI-WHITE
+                   FROM BR-MSG
+                   LINE 24 COL 02.
+        01         SEARCH-PANEL.
+          05       VALUE "Search Journal Pages"
+                   LINE 01 COL 30
+                   FOREGROUND-COLOR IS HI-WHITE.
+          05       VALUE "Text:"
+                   LINE 02 COL 02
+                   FOREGROUND-COLOR IS BLUE.
+          05       SEARCH-TEXT-FLD
+                   LINE 02 COL 08
+                   UNDERLINE
+                   FOREGROUND-COLOR IS GREEN
+                   PIC X(30) TO SRCH-TEXT
+                   FROM SRCH-TEXT.
+          05       VALUE "Year (blank=all):"
+                   LINE 02 COL 40
+                   FOREGROUND-COLOR IS BLUE.
+          05       SEARCH-YEAR-FLD
+                   LINE 02 COL 58
+                   UNDERLINE
+                   FOREGROUND-COLOR IS GREEN
+                   PIC X(04) TO SRCH-YEAR
+                   FROM SRCH-YEAR.
+          05       VALUE "No   Date        Pg  Matching Line"
+                   LINE 04 COL 02
+                   FOREGROUND-COLOR IS BLUE.
+          05       SEARCH-ROW-01
+                   LINE 06 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(01).
+          05       SEARCH-PV-01
+                   LINE 06 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(01).
+          05       SEARCH-ROW-02
+                   LINE 07 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(02).
+          05       SEARCH-PV-02
+                   LINE 07 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(02).
+          05       SEARCH-ROW-03
+                   LINE 08 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(03).
+          05       SEARCH-PV-03
+                   LINE 08 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(03).
+          05       SEARCH-ROW-04
+                   LINE 09 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(04).
+          05       SEARCH-PV-04
+                   LINE 09 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(04).
+          05       SEARCH-ROW-05
+                   LINE 10 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(05).
+          05       SEARCH-PV-05
+                   LINE 10 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(05).
+          05       SEARCH-ROW-06
+                   LINE 11 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(06).
+          05       SEARCH-PV-06
+                   LINE 11 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(06).
+          05       SEARCH-ROW-07
+                   LINE 12 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(07).
+          05       SEARCH-PV-07
+                   LINE 12 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(07).
+          05       SEARCH-ROW-08
+                   LINE 13 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(08).
+          05       SEARCH-PV-08
+                   LINE 13 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(08).
+          05       SEARCH-ROW-09
+                   LINE 14 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(09).
+          05       SEARCH-PV-09
+                   LINE 14 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(09).
+          05       SEARCH-ROW-10
+                   LINE 15 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(10).
+          05       SEARCH-PV-10
+                   LINE 15 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(10).
+          05       SEARCH-ROW-11
+                   LINE 16 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(11).
+          05       SEARCH-PV-11
+                   LINE 16 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(11).
+          05       SEARCH-ROW-12
+                   LINE 17 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(12).
+          05       SEARCH-PV-12
+                   LINE 17 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(12).
+          05       SEARCH-ROW-13
+                   LINE 18 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(13).
+          05       SEARCH-PV-13
+                   LINE 18 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(13).
+          05       SEARCH-ROW-14
+                   LINE 19 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(14).
+          05       SEARCH-PV-14
+                   LINE 19 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(14).
+          05       SEARCH-ROW-15
+                   LINE 20 COL 02
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-KEY(15).
+          05       SEARCH-PV-15
+                   LINE 20 COL 14
+                   FOREGROUND-COLOR IS GREEN
+                   FROM BR-PREVIEW(15).
+          05       VALUE "Select No:"
+                   LINE 21 COL 02
+                   FOREGROUND-COLOR IS BLUE.
+          05       SEARCH-SEL
+                   LINE 21 COL 13
+                   UNDERLINE
+                   FOREGROUND-COLOR IS GREEN
+                   PIC 9(02) TO BR-SEL
+                   FROM BR-SEL.
+          05       VALUE "F6=Fwd"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 10.
+          05       VALUE "F7=Back"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 20.
+          05       VALUE "F3=Return"
+                   FOREGROUND-COLOR IS BLACK
+                   BACKGROUND-COLOR IS WHITE
+                   LINE 23 COL 30.
+          05       SEARCH-MSG-FLD
+                   FOREGROUND-COLOR IS HI-WHITE
+                   FROM SRCH-MSG
+                   LINE 24 COL 02.
       ****************************************************************
        PROCEDURE DIVISION.
        DECLARATIVES.
        000-ERROR SECTION.
            USE   AFTER STANDARD ERROR PROCEDURE ON JRN-MASTER.
        000-ERRORED.
-           CONTINUE.
+           IF     (RETJRN             =    '00') OR (RETJRN = '41')
+               CONTINUE
+           ELSE
+               STRING "JRN-MASTER I/O Error, Status " DELIMITED BY SIZE
+                      RETJRN                    DELIMITED BY SIZE
+                                                INTO PT-MSG
+               DISPLAY "ERROR: JRN-MASTER I/O Failed, Status " RETJRN.
        END DECLARATIVES.
        000-MAIN.
+           PERFORM 000-LOGON          THRU 000-LOGON-EXIT.
            PERFORM 999-OPEN           THRU 999-OPEN-EXIT.
        000-LOOP.
            PERFORM 999-TIMESTAMP      THRU 999-TIMESTAMP-EXIT.
@@ -389,8 +779,21 @@
                GO                     TO   000-EOJ.
            IF     (CRTSTAT            =    CF12)
                GO                     TO   000-EOJ.
+           IF     (CRTSTAT            =    CF6)
+               PERFORM 400-DELETE     THRU 400-EXIT
+               GO                     TO   000-LOOP.
+           MOVE    'N'                TO   DEL-PENDING
+           IF     (CRTSTAT            =    CF5)
+               PERFORM 200-BROWSE     THRU 200-BROWSE-EXIT
+               GO                     TO   000-LOOP.
+           IF     (CRTSTAT            =    CF7)
+               PERFORM 500-SEARCH     THRU 500-SEARCH-EXIT
+               GO                     TO   000-LOOP.
+           IF     (CRTSTAT            =    CF8)
+               PERFORM 600-PRINT      THRU 600-EXIT
+               GO                     TO   000-LOOP.
 
-           MOVE    SPACES             TO   PT-MSG    
+           MOVE    SPACES             TO   PT-MSG
            MOVE    PT-YEAR            TO   NEWKYEAR
            MOVE    PT-MONTH           TO   NEWKMONTH
            MOVE    PT-DAY             TO   NEWKDAY
@@ -418,6 +821,18 @@
        000-EXIT.
        EXIT.
       ****************************************************************
+      * 000-LOGON - Establish Operator ID For The Session             *
+      ****************************************************************
+       000-LOGON.
+           ACCEPT  OPR-ID              FROM ENVIRONMENT "USER".
+           IF      OPR-ID              =    SPACES
+               DISPLAY "Operator ID: " WITH NO ADVANCING
+               ACCEPT  OPR-ID          FROM CONSOLE.
+           IF      OPR-ID              =    SPACES
+               MOVE "UNKNOWN"          TO   OPR-ID.
+       000-LOGON-EXIT.
+           EXIT.
+      ****************************************************************
       * 100 - Display Record                                         *
       ****************************************************************
        100-DISPLAY.
@@ -429,15 +844,20 @@
            MOVE    NEWKPAGE           TO   JRNKPAGE
            MOVE    JRNKEY             TO   JRNDK
            READ    JRN-MASTER
+               INVALID KEY            CONTINUE
+           END-READ
            IF      RETJRN             NOT  =  '00'
-               INITIALIZE                  JRND 
-               MOVE "Record Not Found. Type Data to Create." TO  PT-MSG.              
+               INITIALIZE                  JRND
+               IF   RETJRN             =    '23'
+                   MOVE "Record Not Found. Type Data to Create."
+                                       TO   PT-MSG.
 
            MOVE    JRND               TO   JRN
       *     MOVE    JRNKYEAR           TO   PT-YEAR
       *     MOVE    JRNKMONTH          TO   PT-MONTH
       *     MOVE    JRNKDAY            TO   PT-DAY
       *     MOVE    JRNKPAGE           TO   PT-PAGE
+           MOVE    JRNUUSR            TO   PT-USR
            MOVE    JRNLINE1           TO   PT-LN1
            MOVE    JRNLINE2           TO   PT-LN2
            MOVE    JRNLINE3           TO   PT-LN3
@@ -458,21 +878,137 @@
        100-EXIT.
            EXIT.
       ****************************************************************
+      * 200 - Browse Journal Keys                                    *
+      ****************************************************************
+       200-BROWSE.
+           MOVE    SPACES             TO   BR-MSG
+           MOVE    0                  TO   BR-STACK-PTR
+           MOVE    PT-YEAR            TO   JRNKYEAR
+           MOVE    PT-MONTH           TO   JRNKMONTH
+           MOVE    PT-DAY             TO   JRNKDAY
+           MOVE    PT-PAGE            TO   JRNKPAGE
+           MOVE    JRNKEY             TO   JRNDK
+           MOVE    JRNDK              TO   BR-TOP-KEY
+           PERFORM 210-BROWSE-FILL    THRU 210-BROWSE-FILL-EXIT.
+       200-BROWSE-LOOP.
+           MOVE    0                  TO   BR-SEL
+           DISPLAY BROWSE-PANEL
+           ACCEPT  BROWSE-PANEL
+
+           IF     (CRTSTAT            =    CF3)
+               GO                     TO   200-BROWSE-EXIT.
+           IF     (CRTSTAT            =    CF12)
+               GO                     TO   200-BROWSE-EXIT.
+           IF     (CRTSTAT            =    CF6)
+               PERFORM 220-BROWSE-FWD  THRU 220-BROWSE-FWD-EXIT
+               GO                      TO   200-BROWSE-LOOP.
+           IF     (CRTSTAT            =    CF7)
+               PERFORM 230-BROWSE-BACK THRU 230-BROWSE-BACK-EXIT
+               GO                      TO   200-BROWSE-LOOP.
+
+           IF     (BR-SEL            >    0) AND (BR-SEL <= BR-COUNT)
+               MOVE BR-KEY(BR-SEL)    TO   JRNDK
+               MOVE JRNDK             TO   JRNKEY
+               MOVE JRNKYEAR          TO   PT-YEAR
+               MOVE JRNKMONTH         TO   PT-MONTH
+               MOVE JRNKDAY           TO   PT-DAY
+               MOVE JRNKPAGE          TO   PT-PAGE
+               GO                     TO   200-BROWSE-EXIT.
+
+           MOVE "Enter a valid selection number." TO BR-MSG
+           GO                         TO   200-BROWSE-LOOP.
+       200-BROWSE-EXIT.
+           EXIT.
+      ****************************************************************
+      * 210 - Fill Browse Table From The Current Top Key             *
+      ****************************************************************
+       210-BROWSE-FILL.
+           MOVE    SPACES             TO   BR-TABLE
+           MOVE    0                  TO   BR-COUNT
+           MOVE    'N'                TO   BR-HAS-NEXT
+           MOVE    BR-TOP-KEY         TO   JRNDK
+           START   JRN-MASTER         KEY  IS  NOT  LESS  JRNDK
+               INVALID KEY            CONTINUE
+           END-START
+           IF      RETJRN             NOT  =  '00'
+               IF   RETJRN             =    '23'
+                   MOVE "No records found." TO BR-MSG
+               ELSE
+                   MOVE PT-MSG        TO   BR-MSG
+               END-IF
+               GO                     TO   210-BROWSE-FILL-EXIT.
+           MOVE    1                  TO   BR-IX.
+       210-BROWSE-FILL-LOOP.
+           IF      BR-IX              >    15
+               GO                     TO   210-BROWSE-FILL-PEEK.
+           READ    JRN-MASTER         NEXT RECORD
+               AT END
+                   GO                 TO   210-BROWSE-FILL-EXIT.
+           MOVE    JRND               TO   JRN
+           MOVE    JRNDK              TO   BR-KEY(BR-IX)
+           MOVE    JRNLINE1(1:40)     TO   BR-PREVIEW(BR-IX)
+           ADD     1                  TO   BR-COUNT
+           ADD     1                  TO   BR-IX
+           GO                         TO   210-BROWSE-FILL-LOOP.
+       210-BROWSE-FILL-PEEK.
+           READ    JRN-MASTER         NEXT RECORD
+               AT END
+                   GO                 TO   210-BROWSE-FILL-EXIT.
+           MOVE    'Y'                TO   BR-HAS-NEXT
+           MOVE    JRNDK              TO   BR-NEXT-KEY.
+       210-BROWSE-FILL-EXIT.
+           EXIT.
+      ****************************************************************
+      * 220 - Page Forward Through The Browse List                   *
+      ****************************************************************
+       220-BROWSE-FWD.
+           IF      NOT  BR-MORE
+               MOVE "No more pages." TO BR-MSG
+               GO                     TO   220-BROWSE-FWD-EXIT.
+           IF      BR-STACK-PTR       <    50
+               ADD  1                 TO   BR-STACK-PTR
+               MOVE BR-TOP-KEY        TO   BR-STACK-ROW(BR-STACK-PTR).
+           MOVE    BR-NEXT-KEY        TO   BR-TOP-KEY
+           PERFORM 210-BROWSE-FILL    THRU 210-BROWSE-FILL-EXIT.
+       220-BROWSE-FWD-EXIT.
+           EXIT.
+      ****************************************************************
+      * 230 - Page Backward Through The Browse List                  *
+      ****************************************************************
+       230-BROWSE-BACK.
+           IF      BR-STACK-PTR       =    0
+               MOVE "Already at start." TO BR-MSG
+               GO                     TO   230-BROWSE-BACK-EXIT.
+           MOVE    BR-STACK-ROW(BR-STACK-PTR) TO BR-TOP-KEY
+           SUBTRACT 1                 FROM BR-STACK-PTR
+           PERFORM 210-BROWSE-FILL    THRU 210-BROWSE-FILL-EXIT.
+       230-BROWSE-BACK-EXIT.
+           EXIT.
+      ****************************************************************
       * 300 - Update Record                                          *
       ****************************************************************
        300-UPDATE.
+           PERFORM 290-VALIDATE-KEY   THRU 290-VALIDATE-KEY-EXIT.
+           IF      NOT  VK-IS-VALID
+               GO                     TO   300-EXIT.
+
            MOVE    NEWKEY             TO   OLDKEY
-           
+
            MOVE    NEWKYEAR           TO   JRNKEY
            MOVE    NEWKMONTH          TO   JRNKMONTH
            MOVE    NEWKDAY            TO   JRNKDAY
            MOVE    NEWKPAGE           TO   JRNKPAGE
            MOVE    JRNKEY             TO   JRNDK
            READ    JRN-MASTER
+               INVALID KEY            CONTINUE
+           END-READ
            IF      RETJRN             =    '00'
                MOVE JRND              TO   JRN
+               PERFORM 297-CHECK-FULL THRU 297-CHECK-FULL-EXIT
+               MOVE RO-FULL-SW        TO   RO-WAS-FULL
            ELSE
-               INITIALIZE                  JRND.
+               INITIALIZE                  JRND
+               MOVE 'N'               TO   RO-WAS-FULL.
 
            MOVE    PT-YEAR            TO   JRNKYEAR
            MOVE    PT-MONTH           TO   JRNKMONTH
@@ -504,6 +1040,8 @@
            MOVE    NOWTHR             TO   JRNUHR
            MOVE    NOWTMN             TO   JRNUMN
            MOVE    NOWTSC             TO   JRNUSC
+           MOVE    OPR-ID             TO   JRNUUSR
+           MOVE    OPR-ID             TO   PT-USR
            MOVE    JRN                TO   JRND
 
            IF      RETJRN             NOT  =  '00'
@@ -512,11 +1050,465 @@
            ELSE
                MOVE 'Record Updated'  TO   PT-MSG
                READ JRN-MASTER
+                   INVALID KEY        CONTINUE
+               END-READ
                MOVE JRN               TO   JRND
                REWRITE                JRND.
+
+           PERFORM 297-CHECK-FULL     THRU 297-CHECK-FULL-EXIT.
+           IF      RO-IS-FULL         AND  NOT  RO-IS-WAS-FULL
+               PERFORM 296-ROLLOVER   THRU 296-ROLLOVER-EXIT.
        300-EXIT.
            EXIT.
       ****************************************************************
+      * 296 - Page Full, Roll The Overflow Onto The Next Page         *
+      ****************************************************************
+       296-ROLLOVER.
+           MOVE    PT-PAGE            TO   RO-PAGE-NUM
+           MOVE    RO-PAGE-NUM        TO   RO-PAGE-CALC
+           ADD     1                  TO   RO-PAGE-CALC
+           IF      RO-PAGE-CALC       >    99
+               MOVE "Page Full - Page Limit Reached, Not Continued"
+                                      TO   PT-MSG
+               GO                     TO   296-ROLLOVER-EXIT.
+
+           MOVE    RO-PAGE-CALC       TO   RO-PAGE-NUM
+           MOVE    RO-PAGE-NUM        TO   RO-NEXT-PAGE
+           MOVE    NEWKYEAR           TO   JRNKYEAR
+           MOVE    NEWKMONTH          TO   JRNKMONTH
+           MOVE    NEWKDAY            TO   JRNKDAY
+           MOVE    RO-NEXT-PAGE       TO   JRNKPAGE
+           MOVE    JRNKEY             TO   JRNDK
+           READ    JRN-MASTER
+               INVALID KEY            CONTINUE
+           END-READ
+           IF      RETJRN             =    '00'
+               STRING "Page Full - Page "
+                                      DELIMITED BY SIZE
+                      RO-NEXT-PAGE    DELIMITED BY SIZE
+                      " Already In Use, Not Continued"
+                                      DELIMITED BY SIZE
+                                      INTO PT-MSG
+           ELSE
+               MOVE RO-NEXT-PAGE      TO   PT-PAGE
+               MOVE PT-PAGE           TO   NEWKPAGE
+               MOVE NEWKEY            TO   OLDKEY
+               MOVE SPACES            TO   PT-LN1  PT-LN2  PT-LN3
+                                            PT-LN4  PT-LN5  PT-LN6
+                                            PT-LN7  PT-LN8  PT-LN9
+                                            PT-LN10 PT-LN11 PT-LN12
+                                            PT-LN13 PT-LN14 PT-LN15
+                                            PT-LN16
+               STRING "Page Full - Continued On Page "
+                                      DELIMITED BY SIZE
+                      PT-PAGE         DELIMITED BY SIZE
+                                      INTO PT-MSG.
+       296-ROLLOVER-EXIT.
+           EXIT.
+      ****************************************************************
+      * 297 - Check Whether All 16 Journal Lines Are Filled In        *
+      ****************************************************************
+       297-CHECK-FULL.
+           MOVE    'N'                TO   RO-FULL-SW
+           IF     (JRNLINE1            NOT  =  SPACES)
+             AND  (JRNLINE2            NOT  =  SPACES)
+             AND  (JRNLINE3            NOT  =  SPACES)
+             AND  (JRNLINE4            NOT  =  SPACES)
+             AND  (JRNLINE5            NOT  =  SPACES)
+             AND  (JRNLINE6            NOT  =  SPACES)
+             AND  (JRNLINE7            NOT  =  SPACES)
+             AND  (JRNLINE8            NOT  =  SPACES)
+             AND  (JRNLINE9            NOT  =  SPACES)
+             AND  (JRNLINE10           NOT  =  SPACES)
+             AND  (JRNLINE11           NOT  =  SPACES)
+             AND  (JRNLINE12           NOT  =  SPACES)
+             AND  (JRNLINE13           NOT  =  SPACES)
+             AND  (JRNLINE14           NOT  =  SPACES)
+             AND  (JRNLINE15           NOT  =  SPACES)
+             AND  (JRNLINE16           NOT  =  SPACES)
+               MOVE 'Y'               TO   RO-FULL-SW.
+       297-CHECK-FULL-EXIT.
+           EXIT.
+      ****************************************************************
+      * 290 - Validate The Year/Month/Day/Page Before Filing         *
+      ****************************************************************
+       290-VALIDATE-KEY.
+           MOVE    'Y'                TO   VK-VALID
+
+           IF      (PT-YEAR   NOT NUMERIC) OR (PT-MONTH  NOT NUMERIC)
+               OR  (PT-DAY    NOT NUMERIC) OR (PT-PAGE   NOT NUMERIC)
+               MOVE 'N'               TO   VK-VALID
+               MOVE "Year, Month, Day And Page Must Be Numeric." TO
+                                            PT-MSG
+               GO                     TO   290-VALIDATE-KEY-EXIT.
+
+           MOVE    PT-YEAR            TO   VK-YEAR-NUM
+           MOVE    PT-MONTH           TO   VK-MONTH-NUM
+           MOVE    PT-DAY             TO   VK-DAY-NUM
+           MOVE    PT-PAGE            TO   VK-PAGE-NUM
+
+           IF      (VK-MONTH-NUM      <    1) OR (VK-MONTH-NUM > 12)
+               MOVE 'N'               TO   VK-VALID
+               MOVE "Month Must Be 01 Through 12." TO PT-MSG
+               GO                     TO   290-VALIDATE-KEY-EXIT.
+
+           IF      (VK-PAGE-NUM       <    1) OR (VK-PAGE-NUM > 99)
+               MOVE 'N'               TO   VK-VALID
+               MOVE "Page Must Be 01 Through 99." TO PT-MSG
+               GO                     TO   290-VALIDATE-KEY-EXIT.
+
+           PERFORM 295-DAYS-IN-MONTH  THRU 295-DAYS-IN-MONTH-EXIT
+
+           IF      (VK-DAY-NUM        <    1)
+               OR  (VK-DAY-NUM        >    VK-DAYS-IN-MONTH)
+               MOVE 'N'               TO   VK-VALID
+               MOVE "Day Is Not Valid For That Month." TO PT-MSG.
+       290-VALIDATE-KEY-EXIT.
+           EXIT.
+      ****************************************************************
+      * 295 - Work Out How Many Days Are In VK-MONTH-NUM              *
+      ****************************************************************
+       295-DAYS-IN-MONTH.
+           EVALUATE VK-MONTH-NUM
+               WHEN 01  WHEN 03  WHEN 05  WHEN 07
+               WHEN 08  WHEN 10  WHEN 12
+                   MOVE 31            TO   VK-DAYS-IN-MONTH
+               WHEN 04  WHEN 06  WHEN 09  WHEN 11
+                   MOVE 30            TO   VK-DAYS-IN-MONTH
+               WHEN 02
+                   MOVE  4            TO   VK-DIVISOR
+                   DIVIDE VK-YEAR-NUM BY VK-DIVISOR
+                                      GIVING VK-QUOTIENT
+                                      REMAINDER VK-REM4
+                   MOVE  100          TO   VK-DIVISOR
+                   DIVIDE VK-YEAR-NUM BY VK-DIVISOR
+                                      GIVING VK-QUOTIENT
+                                      REMAINDER VK-REM100
+                   MOVE  400          TO   VK-DIVISOR
+                   DIVIDE VK-YEAR-NUM BY VK-DIVISOR
+                                      GIVING VK-QUOTIENT
+                                      REMAINDER VK-REM400
+                   IF   (VK-REM4      =    0)
+                        AND ((VK-REM100 NOT = 0) OR (VK-REM400 = 0))
+                       MOVE 29        TO   VK-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28        TO   VK-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31            TO   VK-DAYS-IN-MONTH
+           END-EVALUATE.
+       295-DAYS-IN-MONTH-EXIT.
+           EXIT.
+      ****************************************************************
+      * 400 - Delete The Page Currently On The Panel                 *
+      ****************************************************************
+       400-DELETE.
+           IF      NOT  DEL-IS-PENDING
+               MOVE 'Y'               TO   DEL-PENDING
+               MOVE "Press F6 Again To Confirm Delete Of This Page."
+                                       TO   PT-MSG
+               GO                     TO   400-EXIT.
+
+           MOVE    'N'                TO   DEL-PENDING
+           MOVE    PT-YEAR            TO   JRNKYEAR
+           MOVE    PT-MONTH           TO   JRNKMONTH
+           MOVE    PT-DAY             TO   JRNKDAY
+           MOVE    PT-PAGE            TO   JRNKPAGE
+           MOVE    JRNKEY             TO   JRNDK
+           DELETE  JRN-MASTER
+               INVALID KEY            CONTINUE
+           END-DELETE
+           IF      RETJRN             =    '00'
+               MOVE "Page Deleted."   TO   PT-MSG
+               MOVE SPACES            TO   PT-USR  PT-LN1  PT-LN2
+                                            PT-LN3  PT-LN4  PT-LN5
+                                            PT-LN6  PT-LN7  PT-LN8
+                                            PT-LN9  PT-LN10 PT-LN11
+                                            PT-LN12 PT-LN13 PT-LN14
+                                            PT-LN15 PT-LN16
+           ELSE
+               IF   RETJRN             =    '23'
+                   MOVE "Delete Failed - Page Not Found." TO PT-MSG.
+       400-EXIT.
+           EXIT.
+      ****************************************************************
+      * 500 - Keyword Search Across Journal Pages                    *
+      ****************************************************************
+       500-SEARCH.
+           MOVE    SPACES             TO   SRCH-TEXT
+           MOVE    SPACES             TO   SRCH-YEAR
+           MOVE    SPACES             TO   SRCH-MSG
+           MOVE    SPACES             TO   BR-TABLE
+           MOVE    0                  TO   BR-COUNT
+           MOVE    0                  TO   BR-STACK-PTR
+           MOVE    0                  TO   BR-SEL.
+       500-SEARCH-LOOP.
+           MOVE    0                  TO   BR-SEL
+           DISPLAY SEARCH-PANEL
+           ACCEPT  SEARCH-PANEL
+
+           IF     (CRTSTAT            =    CF3)
+               GO                     TO   500-SEARCH-EXIT.
+           IF     (CRTSTAT            =    CF12)
+               GO                     TO   500-SEARCH-EXIT.
+           IF     (CRTSTAT            =    CF6)
+               PERFORM 520-SEARCH-FWD  THRU 520-SEARCH-FWD-EXIT
+               GO                      TO   500-SEARCH-LOOP.
+           IF     (CRTSTAT            =    CF7)
+               PERFORM 530-SEARCH-BACK THRU 530-SEARCH-BACK-EXIT
+               GO                      TO   500-SEARCH-LOOP.
+
+           IF     (BR-SEL            >    0) AND (BR-SEL <= BR-COUNT)
+               MOVE BR-KEY(BR-SEL)    TO   JRNDK
+               MOVE JRNDK             TO   JRNKEY
+               MOVE JRNKYEAR          TO   PT-YEAR
+               MOVE JRNKMONTH         TO   PT-MONTH
+               MOVE JRNKDAY           TO   PT-DAY
+               MOVE JRNKPAGE          TO   PT-PAGE
+               GO                     TO   500-SEARCH-EXIT.
+
+           IF      BR-SEL             >    0
+               MOVE "Enter a valid selection number." TO SRCH-MSG
+               GO                     TO   500-SEARCH-LOOP.
+
+      * Enter with no selection starts a fresh scan using whatever
+      * search text/year is currently keyed in.
+           PERFORM 505-CALC-LEN       THRU 505-CALC-LEN-EXIT.
+           IF      SRCH-LEN           =    0
+               MOVE "Enter search text first." TO SRCH-MSG
+               GO                     TO   500-SEARCH-LOOP.
+
+           MOVE    LOW-VALUES         TO   BR-TOP-KEY
+           MOVE    0                  TO   BR-STACK-PTR
+           PERFORM 510-SEARCH-FILL    THRU 510-SEARCH-FILL-EXIT
+           GO                         TO   500-SEARCH-LOOP.
+       500-SEARCH-EXIT.
+           EXIT.
+      ****************************************************************
+      * 505 - Compute The Trimmed Length Of The Search Text           *
+      ****************************************************************
+       505-CALC-LEN.
+           MOVE    30                 TO   SRCH-IX.
+       505-CALC-LEN-LOOP.
+           IF      SRCH-IX            =    0
+               MOVE 0                 TO   SRCH-LEN
+               GO                     TO   505-CALC-LEN-EXIT.
+           IF      SRCH-TEXT(SRCH-IX:1) NOT  =  " "
+               MOVE SRCH-IX           TO   SRCH-LEN
+               GO                     TO   505-CALC-LEN-EXIT.
+           SUBTRACT 1                 FROM SRCH-IX
+           GO                         TO   505-CALC-LEN-LOOP.
+       505-CALC-LEN-EXIT.
+           EXIT.
+      ****************************************************************
+      * 510 - Fill The Hit List From The Current Resume Key          *
+      ****************************************************************
+       510-SEARCH-FILL.
+           MOVE    SPACES             TO   BR-TABLE
+           MOVE    0                  TO   BR-COUNT
+           MOVE    'N'                TO   BR-HAS-NEXT
+           MOVE    SPACES             TO   SRCH-MSG
+           MOVE    BR-TOP-KEY         TO   JRNDK
+           START   JRN-MASTER         KEY  IS  NOT  LESS  JRNDK
+               INVALID KEY            CONTINUE
+           END-START
+           IF      RETJRN             NOT  =  '00'
+               IF   RETJRN             =    '23'
+                   MOVE "No matches found." TO SRCH-MSG
+               ELSE
+                   MOVE PT-MSG        TO   SRCH-MSG
+               END-IF
+               GO                     TO   510-SEARCH-FILL-EXIT.
+       510-SEARCH-FILL-LOOP.
+           IF      BR-COUNT           =    15
+               GO                     TO   510-SEARCH-FILL-PEEK.
+           READ    JRN-MASTER         NEXT RECORD
+               AT END
+                   GO                 TO   510-SEARCH-FILL-DONE.
+           IF     (SRCH-YEAR          NOT  =  SPACES)
+               AND (JRNDK(1:4)        NOT  =  SRCH-YEAR)
+               GO                     TO   510-SEARCH-FILL-LOOP.
+           PERFORM 550-SEARCH-MATCH   THRU 550-SEARCH-MATCH-EXIT
+           IF      NOT  SRCH-IS-FOUND
+               GO                     TO   510-SEARCH-FILL-LOOP.
+           ADD     1                  TO   BR-COUNT
+           MOVE    JRNDK              TO   BR-KEY(BR-COUNT)
+           MOVE    JRNDD(SRCH-LSTART:40) TO BR-PREVIEW(BR-COUNT)
+           GO                         TO   510-SEARCH-FILL-LOOP.
+       510-SEARCH-FILL-PEEK.
+           READ    JRN-MASTER         NEXT RECORD
+               AT END
+                   GO                 TO   510-SEARCH-FILL-DONE.
+           IF     (SRCH-YEAR          NOT  =  SPACES)
+               AND (JRNDK(1:4)        NOT  =  SRCH-YEAR)
+               GO                     TO   510-SEARCH-FILL-PEEK.
+           PERFORM 550-SEARCH-MATCH   THRU 550-SEARCH-MATCH-EXIT
+           IF      NOT  SRCH-IS-FOUND
+               GO                     TO   510-SEARCH-FILL-PEEK.
+           MOVE    'Y'                TO   BR-HAS-NEXT
+           MOVE    JRNDK              TO   BR-NEXT-KEY.
+       510-SEARCH-FILL-DONE.
+           IF      BR-COUNT           =    0
+               MOVE "No matches found." TO SRCH-MSG.
+       510-SEARCH-FILL-EXIT.
+           EXIT.
+      ****************************************************************
+      * 520 - Page Forward Through The Hit List                      *
+      ****************************************************************
+       520-SEARCH-FWD.
+           IF      NOT  BR-MORE
+               MOVE "No more matches." TO SRCH-MSG
+               GO                     TO   520-SEARCH-FWD-EXIT.
+           IF      BR-STACK-PTR       <    50
+               ADD  1                 TO   BR-STACK-PTR
+               MOVE BR-TOP-KEY        TO   BR-STACK-ROW(BR-STACK-PTR).
+           MOVE    BR-NEXT-KEY        TO   BR-TOP-KEY
+           PERFORM 510-SEARCH-FILL    THRU 510-SEARCH-FILL-EXIT.
+       520-SEARCH-FWD-EXIT.
+           EXIT.
+      ****************************************************************
+      * 530 - Page Backward Through The Hit List                     *
+      ****************************************************************
+       530-SEARCH-BACK.
+           IF      BR-STACK-PTR       =    0
+               MOVE "Already at start." TO SRCH-MSG
+               GO                     TO   530-SEARCH-BACK-EXIT.
+           MOVE    BR-STACK-ROW(BR-STACK-PTR) TO BR-TOP-KEY
+           SUBTRACT 1                 FROM BR-STACK-PTR
+           PERFORM 510-SEARCH-FILL    THRU 510-SEARCH-FILL-EXIT.
+       530-SEARCH-BACK-EXIT.
+           EXIT.
+      ****************************************************************
+      * 550 - Test The Current JRN-MASTER Record For A Match          *
+      ****************************************************************
+       550-SEARCH-MATCH.
+           MOVE    'N'                TO   SRCH-FOUND
+           SUBTRACT SRCH-LEN          FROM 1275 GIVING SRCH-MAXPOS
+           IF      SRCH-MAXPOS        <    1
+               GO                     TO   550-SEARCH-MATCH-EXIT.
+           MOVE    25                 TO   SRCH-POS.
+       550-SEARCH-MATCH-LOOP.
+           IF      SRCH-POS           >    SRCH-MAXPOS
+               GO                     TO   550-SEARCH-MATCH-EXIT.
+           IF      JRNDD(SRCH-POS:SRCH-LEN) = SRCH-TEXT(1:SRCH-LEN)
+               MOVE 'Y'               TO   SRCH-FOUND
+               SUBTRACT 25            FROM SRCH-POS GIVING SRCH-TEMP
+               DIVIDE  SRCH-TEMP      BY   78   GIVING SRCH-LINE-NO
+               MULTIPLY SRCH-LINE-NO  BY   78   GIVING SRCH-TEMP
+               ADD     25             TO   SRCH-TEMP GIVING SRCH-LSTART
+               ADD     1              TO   SRCH-LINE-NO
+               GO                     TO   550-SEARCH-MATCH-EXIT.
+           ADD     1                  TO   SRCH-POS
+           GO                         TO   550-SEARCH-MATCH-LOOP.
+       550-SEARCH-MATCH-EXIT.
+           EXIT.
+      ****************************************************************
+      * 600 - Hardcopy The Current Page To The Print File            *
+      ****************************************************************
+       600-PRINT.
+           OPEN    EXTEND             PRT-FILE
+           IF      RETPRT             NOT  =  '00'
+               OPEN OUTPUT            PRT-FILE
+               IF   RETPRT             NOT  =  '00'
+                   STRING "Print Failed - File Status "
+                                      DELIMITED BY SIZE
+                          RETPRT      DELIMITED BY SIZE
+                                      INTO PT-MSG
+                   GO                 TO   600-EXIT.
+
+           MOVE    SPACES             TO   PRT-LINE
+           STRING  "Journal Page "    DELIMITED BY SIZE
+                   PT-YEAR            DELIMITED BY SIZE
+                   '-'                DELIMITED BY SIZE
+                   PT-MONTH           DELIMITED BY SIZE
+                   '-'                DELIMITED BY SIZE
+                   PT-DAY             DELIMITED BY SIZE
+                   ' Page '           DELIMITED BY SIZE
+                   PT-PAGE            DELIMITED BY SIZE
+                                      INTO PRT-LINE
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           STRING  "Printed By "      DELIMITED BY SIZE
+                   PT-USR             DELIMITED BY SIZE
+                   ' On '             DELIMITED BY SIZE
+                   NOWDCC             DELIMITED BY SIZE
+                   NOWDYY             DELIMITED BY SIZE
+                   '-'                DELIMITED BY SIZE
+                   NOWDMM             DELIMITED BY SIZE
+                   '-'                DELIMITED BY SIZE
+                   NOWDDD             DELIMITED BY SIZE
+                   ' At '             DELIMITED BY SIZE
+                   NOWTHR             DELIMITED BY SIZE
+                   ':'                DELIMITED BY SIZE
+                   NOWTMN             DELIMITED BY SIZE
+                   ':'                DELIMITED BY SIZE
+                   NOWTSC             DELIMITED BY SIZE
+                                      INTO PRT-LINE
+           WRITE   PRT-LINE
+           MOVE    ALL '-'            TO   PRT-LINE
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN1             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN2             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN3             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN4             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN5             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN6             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN7             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN8             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN9             TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN10            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN11            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN12            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN13            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN14            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN15            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           MOVE    PT-LN16            TO   PRT-LINE(1:78)
+           WRITE   PRT-LINE
+           MOVE    SPACES             TO   PRT-LINE
+           WRITE   PRT-LINE
+           CLOSE   PRT-FILE
+
+           IF      RETPRT             NOT  =  '00'
+               STRING "Print Failed - File Status "
+                                      DELIMITED BY SIZE
+                      RETPRT          DELIMITED BY SIZE
+                                      INTO PT-MSG
+           ELSE
+               MOVE "Page Printed To JRNPRT.TXT" TO PT-MSG.
+       600-EXIT.
+           EXIT.
+      ****************************************************************
       * 999 - Housekeeping and EOJ Routines                          *
       ****************************************************************
        999-TIMESTAMP.
@@ -527,10 +1519,11 @@
       ****************************************************************
        999-OPEN.
            OPEN I-O SHARING WITH ALL OTHER JRN-MASTER.
-      *     IF    (RETJRN              NOT  =  '00' OR '41')
-      *         DISPLAY "ERROR: Could not open data file."
-      *
-      *     STOP RUN.
+           IF    (RETJRN              NOT  =  '00')
+             AND (RETJRN              NOT  =  '41')
+               DISPLAY "ERROR: Could not open data file. Status "
+                       RETJRN
+               STOP RUN.
        999-OPEN-EXIT.
            EXIT.
       ****************************************************************
