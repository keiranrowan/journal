@@ -0,0 +1,38 @@
+      ****************************************************************
+      * Journal Data Record - elaborated field breakdown             *
+      * Redefines JRND for programs that need to look at individual  *
+      * key and line fields rather than the raw 1284 byte record.    *
+      ****************************************************************
+       01          JRN.
+           05      JRNKEY.
+             10    JRNKYEAR           PIC  X(04).
+             10    JRNKMONTH          PIC  X(02).
+             10    JRNKDAY            PIC  X(02).
+             10    JRNKPAGE           PIC  X(02).
+           05      JRNDATA.
+             10    JRNUDATE.
+               15  JRNUCC             PIC  X(02).
+               15  JRNUYY             PIC  X(02).
+               15  JRNUMM             PIC  X(02).
+               15  JRNUDD             PIC  X(02).
+             10    JRNUTIME.
+               15  JRNUHR             PIC  X(02).
+               15  JRNUMN             PIC  X(02).
+               15  JRNUSC             PIC  X(02).
+             10    JRNUUSR            PIC  X(10).
+             10    JRNLINE1           PIC  X(78).
+             10    JRNLINE2           PIC  X(78).
+             10    JRNLINE3           PIC  X(78).
+             10    JRNLINE4           PIC  X(78).
+             10    JRNLINE5           PIC  X(78).
+             10    JRNLINE6           PIC  X(78).
+             10    JRNLINE7           PIC  X(78).
+             10    JRNLINE8           PIC  X(78).
+             10    JRNLINE9           PIC  X(78).
+             10    JRNLINE10          PIC  X(78).
+             10    JRNLINE11          PIC  X(78).
+             10    JRNLINE12          PIC  X(78).
+             10    JRNLINE13          PIC  X(78).
+             10    JRNLINE14          PIC  X(78).
+             10    JRNLINE15          PIC  X(78).
+             10    JRNLINE16          PIC  X(78).
