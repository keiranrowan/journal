@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JRNRPT.
+      ****************************************************************
+      * Journal Date-Range Report                                    *
+      * Reads JRN-MASTER sequentially by JRNDK across an operator-   *
+      * supplied year/month/day range and prints every page found,   *
+      * so a month-end shift-log review doesn't need every date/page *
+      * punched in by hand through JOURNAL.                          *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JRN-MASTER          ASSIGN       "./JRN"
+                                      ORGANIZATION INDEXED
+                                      ACCESS       DYNAMIC
+                                      RECORD KEY   JRNDK
+                                      FILE STATUS  RETJRN.
+           SELECT RPT-FILE            ASSIGN       "./JRNRPT.PRT"
+                                      ORGANIZATION LINE SEQUENTIAL
+                                      FILE STATUS  RETRPT.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   JRN-MASTER
+            RECORD CONTAINS           1284 CHARACTERS
+            LABEL  RECORDS            ARE  STANDARD
+            DATA   RECORD             IS   JRND.
+           COPY    JRNREC.
+       FD   RPT-FILE
+            LABEL  RECORDS            ARE  STANDARD
+            DATA   RECORD             IS   RPT-LINE.
+       01          RPT-LINE           PIC  X(80).
+       WORKING-STORAGE SECTION.
+      *Journal Data Record
+           COPY    JRNFLD.
+      *File Return Codes
+       01          RET.
+           05      RETJRN             PIC  X(02).
+           05      RETRPT             PIC  X(02).
+      *Range Selection
+       01          RANGE-KEYS.
+           05      FROM-KEY.
+             10    FROM-YEAR          PIC  X(04).
+             10    FROM-MONTH         PIC  X(02).
+             10    FROM-DAY           PIC  X(02).
+             10    FROM-PAGE          PIC  X(02) VALUE '01'.
+           05      TO-KEY.
+             10    TO-YEAR            PIC  X(04).
+             10    TO-MONTH           PIC  X(02).
+             10    TO-DAY             PIC  X(02).
+             10    TO-PAGE            PIC  X(02) VALUE '99'.
+      *Switches
+       01          SWITCHES.
+           05      EOF-SW             PIC  X(01) VALUE 'N'.
+             88     EOF-YES                       VALUE 'Y'.
+      *Report Heading Line
+       01          HDG-LINE.
+           05      HDG-DATE           PIC  X(10).
+           05      FILLER             PIC  X(03) VALUE SPACES.
+           05      HDG-PAGE           PIC  X(02).
+           05      FILLER             PIC  X(03) VALUE SPACES.
+           05      HDG-STAMP          PIC  X(40).
+           05      FILLER             PIC  X(22) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-GET-RANGE      THRU 100-EXIT.
+           PERFORM 999-OPEN           THRU 999-OPEN-EXIT.
+           PERFORM 200-SCAN           THRU 200-EXIT.
+           PERFORM 999-CLOSE          THRU 999-CLOSE-EXIT.
+           STOP RUN.
+      ****************************************************************
+      * 100 - Prompt For Range                                       *
+      ****************************************************************
+       100-GET-RANGE.
+           DISPLAY "JOURNAL DATE-RANGE REPORT".
+           DISPLAY "From Year  (CCYY): " WITH NO ADVANCING.
+           ACCEPT  FROM-YEAR          FROM CONSOLE.
+           DISPLAY "From Month (MM)  : " WITH NO ADVANCING.
+           ACCEPT  FROM-MONTH         FROM CONSOLE.
+           DISPLAY "From Day   (DD)  : " WITH NO ADVANCING.
+           ACCEPT  FROM-DAY           FROM CONSOLE.
+           DISPLAY "To Year    (CCYY): " WITH NO ADVANCING.
+           ACCEPT  TO-YEAR            FROM CONSOLE.
+           DISPLAY "To Month   (MM)  : " WITH NO ADVANCING.
+           ACCEPT  TO-MONTH           FROM CONSOLE.
+           DISPLAY "To Day     (DD)  : " WITH NO ADVANCING.
+           ACCEPT  TO-DAY             FROM CONSOLE.
+       100-EXIT.
+           EXIT.
+      ****************************************************************
+      * 200 - Scan JRN-MASTER By Key Range And Print                 *
+      ****************************************************************
+       200-SCAN.
+           MOVE    FROM-KEY           TO   JRNDK
+           START   JRN-MASTER         KEY  IS  NOT  LESS  JRNDK
+           IF      RETJRN             NOT  =  '00'
+               MOVE 'Y'               TO   EOF-SW
+               DISPLAY "No records found in range.".
+
+       200-LOOP.
+           IF      EOF-YES
+               GO                     TO   200-EXIT.
+
+           READ    JRN-MASTER         NEXT RECORD
+               AT END
+                   MOVE 'Y'           TO   EOF-SW
+                   GO                 TO   200-LOOP.
+
+           IF      JRNDK              >    TO-KEY
+               MOVE 'Y'               TO   EOF-SW
+               GO                     TO   200-LOOP.
+
+           MOVE    JRND               TO   JRN
+           PERFORM 300-PRINT-PAGE     THRU 300-EXIT
+           GO                         TO   200-LOOP.
+       200-EXIT.
+           EXIT.
+      ****************************************************************
+      * 300 - Print One Journal Page                                 *
+      ****************************************************************
+       300-PRINT-PAGE.
+           MOVE    SPACES             TO   HDG-LINE
+           STRING  JRNKYEAR           DELIMITED BY SIZE
+                   '-'                DELIMITED BY SIZE
+                   JRNKMONTH          DELIMITED BY SIZE
+                   '-'                DELIMITED BY SIZE
+                   JRNKDAY            DELIMITED BY SIZE
+                                      INTO HDG-DATE
+           MOVE    JRNKPAGE           TO   HDG-PAGE
+           STRING  JRNUDATE           DELIMITED BY SIZE
+                   ' '                DELIMITED BY SIZE
+                   JRNUTIME           DELIMITED BY SIZE
+                   ' '                DELIMITED BY SIZE
+                   JRNUUSR            DELIMITED BY SIZE
+                                      INTO HDG-STAMP
+           WRITE   RPT-LINE           FROM HDG-LINE
+           MOVE    ALL '-'            TO   RPT-LINE
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE1           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE2           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE3           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE4           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE5           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE6           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE7           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE8           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE9           TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE10          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE11          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE12          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE13          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE14          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE15          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           MOVE    JRNLINE16          TO   RPT-LINE(1:78)
+           WRITE   RPT-LINE
+           MOVE    SPACES             TO   RPT-LINE
+           WRITE   RPT-LINE.
+       300-EXIT.
+           EXIT.
+      ****************************************************************
+      * 999 - Housekeeping Routines                                  *
+      ****************************************************************
+       999-OPEN.
+           OPEN INPUT                 JRN-MASTER.
+           IF     (RETJRN              NOT  =  '00')
+               DISPLAY "ERROR: Could not open data file. Status "
+                       RETJRN
+               STOP RUN.
+           OPEN OUTPUT                RPT-FILE.
+           IF     (RETRPT              NOT  =  '00')
+               DISPLAY "ERROR: Could not open report file. Status "
+                       RETRPT
+               STOP RUN.
+       999-OPEN-EXIT.
+           EXIT.
+      ****************************************************************
+       999-CLOSE.
+           CLOSE                      JRN-MASTER.
+           CLOSE                      RPT-FILE.
+       999-CLOSE-EXIT.
+           EXIT.
