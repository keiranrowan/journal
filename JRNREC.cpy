@@ -0,0 +1,8 @@
+      ****************************************************************
+      * Journal File Descriptor - physical record layout             *
+      * Shared by JOURNAL and its batch companions so the record     *
+      * does not have to be redefined in every program.               *
+      ****************************************************************
+       01          JRND.
+           05      JRNDK              PIC  X(10).
+           05      JRNDD              PIC  X(1274).
