@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JRNARCH.
+      ****************************************************************
+      * Journal Month-End Archive/Export                             *
+      * Reads JRN-MASTER sequentially and writes a flat sequential   *
+      * copy, one record per JRND (1284 bytes), to a dated archive   *
+      * file so there is a restore point beyond the live "./JRN"     *
+      * file.                                                        *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JRN-MASTER          ASSIGN       "./JRN"
+                                      ORGANIZATION INDEXED
+                                      ACCESS       SEQUENTIAL
+                                      RECORD KEY   JRNDK
+                                      FILE STATUS  RETJRN.
+           SELECT ARC-FILE            ASSIGN       ARC-NAME
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS  RETARC.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD   JRN-MASTER
+            RECORD CONTAINS           1284 CHARACTERS
+            LABEL  RECORDS            ARE  STANDARD
+            DATA   RECORD             IS   JRND.
+           COPY    JRNREC.
+       FD   ARC-FILE
+            RECORD CONTAINS           1284 CHARACTERS
+            LABEL  RECORDS            ARE  STANDARD
+            DATA   RECORD             IS   ARC-REC.
+       01          ARC-REC.
+           05      ARC-KEY            PIC  X(10).
+           05      ARC-DATA           PIC  X(1274).
+       WORKING-STORAGE SECTION.
+      *File Return Codes
+       01          RET.
+           05      RETJRN             PIC  X(02).
+           05      RETARC             PIC  X(02).
+      *Archive File Name
+       01          ARC-NAME           PIC  X(30).
+      *Date
+       01          NOWD.
+           05      NOWDCC             PIC  X(02).
+           05      NOWDYY             PIC  X(02).
+           05      NOWDMM             PIC  X(02).
+           05      NOWDDD             PIC  X(02).
+      *Counters
+       01          REC-COUNT          PIC  9(06) VALUE 0.
+      ****************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-BUILD-NAME     THRU 100-EXIT.
+           PERFORM 999-OPEN           THRU 999-OPEN-EXIT.
+           PERFORM 200-COPY           THRU 200-EXIT.
+           PERFORM 999-CLOSE          THRU 999-CLOSE-EXIT.
+           DISPLAY "Journal archive complete - " ARC-NAME.
+           DISPLAY "Records archived: " REC-COUNT.
+           STOP RUN.
+      ****************************************************************
+      * 100 - Build The Dated Archive File Name                      *
+      ****************************************************************
+       100-BUILD-NAME.
+           ACCEPT  NOWD               FROM DATE YYYYMMDD
+           STRING  "./JRNARC."        DELIMITED BY SIZE
+                   NOWDCC             DELIMITED BY SIZE
+                   NOWDYY             DELIMITED BY SIZE
+                   NOWDMM             DELIMITED BY SIZE
+                   NOWDDD             DELIMITED BY SIZE
+                                      INTO ARC-NAME.
+       100-EXIT.
+           EXIT.
+      ****************************************************************
+      * 200 - Copy Every Journal Record To The Archive File          *
+      ****************************************************************
+       200-COPY.
+           MOVE    0                  TO   REC-COUNT.
+       200-LOOP.
+           READ    JRN-MASTER         NEXT RECORD
+               AT END
+                   GO                 TO   200-EXIT.
+           MOVE    JRNDK              TO   ARC-KEY
+           MOVE    JRNDD              TO   ARC-DATA
+           WRITE   ARC-REC
+           IF     (RETARC              NOT  =  '00')
+               DISPLAY "ERROR: Could not write archive record. Status "
+                       RETARC
+               STOP RUN.
+           ADD     1                  TO   REC-COUNT
+           GO                         TO   200-LOOP.
+       200-EXIT.
+           EXIT.
+      ****************************************************************
+      * 999 - Housekeeping Routines                                  *
+      ****************************************************************
+       999-OPEN.
+           OPEN INPUT                 JRN-MASTER.
+           IF     (RETJRN              NOT  =  '00')
+               DISPLAY "ERROR: Could not open data file. Status "
+                       RETJRN
+               STOP RUN.
+           OPEN OUTPUT                ARC-FILE.
+           IF     (RETARC              NOT  =  '00')
+               DISPLAY "ERROR: Could not open archive file. Status "
+                       RETARC
+               STOP RUN.
+       999-OPEN-EXIT.
+           EXIT.
+      ****************************************************************
+       999-CLOSE.
+           CLOSE                      JRN-MASTER.
+           CLOSE                      ARC-FILE.
+           IF     (RETARC              NOT  =  '00')
+               DISPLAY "ERROR: Could not close archive file. Status "
+                       RETARC
+               STOP RUN.
+       999-CLOSE-EXIT.
+           EXIT.
